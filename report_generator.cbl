@@ -21,11 +21,16 @@
        FILE-CONTROL.
       *This tells COBOL which file to look for when referencing
       *AccountsFile (defined in the DATA DIVISION, under FILE SECTION).
+      * Indexed on AccountId so Process-Transactions can READ a
+      * single account straight off disk instead of loading every
+      * account into memory and scanning for the one it needs;
+      * ACCESS MODE IS DYNAMIC so Write-Trailer can still walk every
+      * account in key sequence for the closing grand totals.
        SELECT AccountsFile ASSIGN TO "accounts.dat"
-      *        This tells COBOL that the file should be read
-      *        line by line.
-               ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AccountId
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
       * load transactions.dat
        SELECT TransactionsFile ASSIGN TO "transactions.dat"
                ORGANIZATION IS LINE SEQUENTIAL
@@ -34,6 +39,26 @@
        SELECT ReportFile ASSIGN TO "report.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL.
+      * create exceptions.dat - rejected/unresolved transactions, so
+      * ops can reconcile same-day instead of hunting through the
+      * job log for DISPLAY lines.
+       SELECT ExceptionsFile ASSIGN TO "exceptions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      * records the line number of the last transaction fully
+      * processed, so a rerun after an abend resumes from there
+      * instead of reprocessing transactions already applied.
+       SELECT CheckpointFile ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+      * create report.csv - the same AccountId/names/old-new money/
+      * old-new loan fields as report.dat, comma-delimited, so finance
+      * can pull the day's account movements straight into a
+      * spreadsheet instead of reformatting the fixed-width report.
+       SELECT CsvReportFile ASSIGN TO "report.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
 
       *-------------------------
       *The DATA DIVISION defines all data that is going to be used
@@ -46,8 +71,8 @@
        FILE SECTION.
       *The FILE DESCRIPTION (FD) for the AccountsFile.
        FD AccountsFile
-      *    A line (RECORD) contains 78 characters.
-           RECORD CONTAINS 78 CHARACTERS.
+      *    A line (RECORD) contains 86 characters.
+           RECORD CONTAINS 86 CHARACTERS.
        01 AccountRecord.
       *    The PICTURE clause (PIC) defines the type of the variable
       *    PIC 9(4):       A 4-digit integer.
@@ -64,6 +89,15 @@
            02 AccountMoney         PIC X(15).
            02 Filler               PIC X.
            02 AccountLoan          PIC X(15).
+           02 Filler               PIC X.
+      *    Line number (from transactions.dat) of the last transaction
+      *    posted to this account; lets Process-Transactions tell a
+      *    genuinely new transaction apart from a replay of one it
+      *    already applied before an abend, since checkpoint.dat only
+      *    advances after a whole transaction line (both legs of a
+      *    transfer, for the account-mutation side of things) is
+      *    fully posted.
+           02 AccountLastLine      PIC 9(7).
 
       * use X(80) as the actions and amounts keep a variable length
        FD TransactionsFile
@@ -74,28 +108,88 @@
            RECORD CONTAINS 80 CHARACTERS.
            01 ReportLine           PIC X(200).
 
+       FD ExceptionsFile
+           RECORD CONTAINS 80 CHARACTERS.
+           01 ExceptionLine        PIC X(200).
+
+      * holds the line number of the last transaction fully posted,
+      * plus the running control totals as of that line, so a restart
+      * picks both back up together instead of resuming the line
+      * count with the trailer counts reset to zero.
+       FD CheckpointFile
+           RECORD CONTAINS 66 CHARACTERS.
+       01 CheckpointRecord.
+           02 CheckpointLine             PIC 9(7).
+           02 CheckpointCountAddAmount   PIC 9(7).
+           02 CheckpointCountRemoveAmount PIC 9(7).
+           02 CheckpointCountAddLoan     PIC 9(7).
+           02 CheckpointCountRemoveLoan  PIC 9(7).
+           02 CheckpointCountTransfer    PIC 9(7).
+           02 CheckpointCountRejected    PIC 9(7).
+           02 CheckpointSumApplied       PIC 9(15)V99.
+
+       FD CsvReportFile
+           RECORD CONTAINS 80 CHARACTERS.
+           01 CsvReportLine        PIC X(200).
+
        WORKING-STORAGE SECTION.
-      *Here, we define a TABLE, which is meant to hold the account
-      *information for all accounts contained in "accounts.dat" (you
-      *need to populate the table first by reading the file (see example
-      *in the PROCEDURE DIVISION)).
-       01 DATA-TABLE.
-           05 DATA-Entry OCCURS 100 TIMES
-               INDEXED BY TABLE-IDX.
-               10 DT-ID            PIC X(4).
-               10 DT-FIRST-NAME    PIC X(20).
-               10 DT-SECOND-NAME   PIC X(20).
-               10 DT-MONEY         PIC 9(15)V99.
-               10 DT-LOAN          PIC 9(15)V99.
-
-      *End-of-File flag
+      *AccountsFile is keyed/indexed, so Process-Transactions reads
+      *one AccountRecord directly off disk per transaction instead of
+      *loading the file into an in-memory table; WS-ACCOUNTS-STATUS
+      *reports the outcome of each indexed READ/REWRITE - READ checks
+      *it via INVALID KEY, REWRITE via WS-ACCOUNTS-OK (Rewrite-Account),
+      *since a REWRITE I/O failure does not always raise INVALID KEY.
+       01 WS-ACCOUNTS-STATUS      PIC XX.
+           88 WS-ACCOUNTS-OK            VALUE "00".
+
+      *Numeric working copies of the AccountMoney/AccountLoan of
+      *whichever AccountRecord is currently in the FD buffer, since
+      *those fields are stored as edited text on disk.
+       01 WS-CUR-MONEY            PIC 9(15)V99.
+       01 WS-CUR-LOAN             PIC 9(15)V99.
+
+      *Holding area for the source leg of a TRANSFER_AMOUNT: the
+      *destination READ reuses the same AccountRecord buffer, so the
+      *source's name/balances have to be copied out here before the
+      *destination account is read.
+       01 WS-TRANSFER-SRC.
+           05 WS-SRC-FIRST-NAME   PIC X(20).
+           05 WS-SRC-SECOND-NAME  PIC X(20).
+           05 WS-SRC-MONEY        PIC 9(15)V99.
+           05 WS-SRC-LOAN         PIC 9(15)V99.
+
+      *Destination leg of a TRANSFER_AMOUNT, captured from
+      *AccountRecord before it is overwritten by re-reading the
+      *source account to post its debit. WS-DEST-LOAN is unchanged by
+      *a transfer; it is only held here for the CSV row, which wants
+      *the loan balance even though this transaction does not touch
+      *it.
+       01 WS-TRANSFER-DEST.
+           05 WS-DEST-FIRST-NAME  PIC X(20).
+           05 WS-DEST-SECOND-NAME PIC X(20).
+           05 WS-DEST-MONEY       PIC 9(15)V99.
+           05 WS-DEST-LOAN        PIC 9(15)V99.
+
+      *Configurable ceiling on loan balance per account; change this
+      *one value to retune the limit for every ADD_LOAN transaction.
+       01 WS-MAX-LOAN-PER-ACCOUNT PIC 9(15)V99 VALUE 100000.00.
+       01 WS-NEW-LOAN-AMOUNT      PIC 9(15)V99.
+
+      *End-of-File flag; reused by Write-Trailer's end-of-run
+      *sequential pass over AccountsFile.
        01 EOF-DATA-FLAG           PIC X VALUE 'F'.
        01 EOF-TRANSACTIONS-FLAG   PIC X VALUE 'F'.
 
        01 WS-TRANSACTION-DETAILS.
            05 WS-TT-ID         PIC X(4).
-           05 WS-TT-TYPE       PIC X(13).
+      *    Wide enough for the longest transaction code,
+      *    TRANSFER_AMOUNT (15 characters).
+           05 WS-TT-TYPE       PIC X(15).
            05 WS-TT-AMOUNT     PIC X(7).
+      *    Destination account id, present only on TRANSFER_AMOUNT
+      *    lines; UNSTRING leaves this at spaces for every other
+      *    transaction type.
+           05 WS-TT-DEST-ID    PIC X(4).
 
        01 WS-CALCULATION-FIELDS.
            05 WS-AMOUNT-NUM    PIC 9(5)V99.
@@ -103,6 +197,11 @@
        01 WS-OLD-VALUES.
            05 WS-OLD-MONEY     PIC 9(15)V99.
            05 WS-OLD-LOAN      PIC 9(15)V99.
+      *    Old balance of the destination leg of a TRANSFER_AMOUNT,
+      *    captured so Write-Report can show both legs of the
+      *    transfer together.
+           05 WS-OLD-MONEY-DEST PIC 9(15)V99.
+           05 WS-OLD-LOAN-DEST  PIC 9(15)V99.
 
       * use Z to suppress leading zeros in display
        01 WS-DISPLAY.
@@ -110,8 +209,87 @@
            05 WS-DISPLAY-NEW-MONEY      PIC Z(4)9.99.
            05 WS-DISPLAY-OLD-LOAN       PIC Z(4)9.99.
            05 WS-DISPLAY-NEW-LOAN       PIC Z(4)9.99.
+           05 WS-DISPLAY-OLD-MONEY-DEST PIC Z(4)9.99.
+           05 WS-DISPLAY-NEW-MONEY-DEST PIC Z(4)9.99.
 
        01 WS-REPORT-LINE          PIC X(200).
+
+      *One row of the comma-delimited report.csv, set by the caller
+      *just before PERFORM Write-Csv-Row - the same shape as one line
+      *of WS-REPORT-LINE above, just without the fixed-width " --> "
+      *arrows.
+       01 WS-CSV-FIELDS.
+           05 WS-CSV-ID            PIC 9(4).
+           05 WS-CSV-FIRST-NAME    PIC X(20).
+           05 WS-CSV-SECOND-NAME   PIC X(20).
+           05 WS-CSV-OLD-MONEY     PIC 9(15)V99.
+           05 WS-CSV-NEW-MONEY     PIC 9(15)V99.
+           05 WS-CSV-OLD-LOAN      PIC 9(15)V99.
+           05 WS-CSV-NEW-LOAN      PIC 9(15)V99.
+
+      * use Z to suppress leading zeros; FUNCTION TRIM strips them
+      * (and the padding on the name fields) before they hit the CSV.
+       01 WS-CSV-DISPLAY.
+           05 WS-CSV-DISPLAY-OLD-MONEY PIC Z(12)9.99.
+           05 WS-CSV-DISPLAY-NEW-MONEY PIC Z(12)9.99.
+           05 WS-CSV-DISPLAY-OLD-LOAN  PIC Z(12)9.99.
+           05 WS-CSV-DISPLAY-NEW-LOAN  PIC Z(12)9.99.
+
+       01 WS-CSV-LINE             PIC X(200).
+
+      *Control totals for the trailer written at the end of
+      *Process-Transactions: counts by transaction type, the sum of
+      *amounts actually applied, rejections, and the closing grand
+      *totals across every account on AccountsFile.
+       01 WS-REPORT-TOTALS.
+           05 WS-COUNT-ADD-AMOUNT      PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-REMOVE-AMOUNT   PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-ADD-LOAN        PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-REMOVE-LOAN     PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-TRANSFER        PIC 9(7) VALUE ZERO.
+           05 WS-COUNT-REJECTED        PIC 9(7) VALUE ZERO.
+           05 WS-SUM-AMOUNT-APPLIED    PIC 9(15)V99 VALUE ZERO.
+           05 WS-GRAND-MONEY           PIC 9(17)V99 VALUE ZERO.
+           05 WS-GRAND-LOAN            PIC 9(17)V99 VALUE ZERO.
+
+      * use Z to suppress leading zeros on the trailer lines
+       01 WS-DISPLAY-TOTALS.
+           05 WS-DISPLAY-COUNT         PIC Z(6)9.
+           05 WS-DISPLAY-SUM-APPLIED   PIC Z(14)9.99.
+           05 WS-DISPLAY-GRAND-MONEY   PIC Z(16)9.99.
+           05 WS-DISPLAY-GRAND-LOAN    PIC Z(16)9.99.
+
+       01 WS-TRAILER-LINE         PIC X(200).
+
+      *Holds the reason text for the current rejected/unresolved
+      *transaction; set just before PERFORM Write-Exception.
+       01 WS-EXCEPTION-REASON     PIC X(40).
+       01 WS-EXCEPTION-LINE       PIC X(200).
+
+      *Set to 'Y' whenever the current transaction line is rejected,
+      *so the EVALUATE branches can skip the update and Process-
+      *Transactions can skip the --> old/new report line for it.
+       01 WS-REJECT-FLAG          PIC X VALUE 'N'.
+           88 WS-TRANSACTION-REJECTED  VALUE 'Y'.
+
+      *Set to 'Y' by a branch that writes its own report line(s)
+      *directly (e.g. TRANSFER_AMOUNT, which writes both legs via
+      *Write-Transfer-Report), so Process-Transactions does not also
+      *write the normal single-account report line for it.
+       01 WS-REPORT-WRITTEN-FLAG  PIC X VALUE 'N'.
+           88 WS-REPORT-ALREADY-WRITTEN VALUE 'Y'.
+
+      *Re-edited AccountMoney/AccountLoan values, so the updated
+      *balance goes back into AccountRecord in the same 15-character
+      *zero-padded shape it was read in, ready for REWRITE.
+       01 WS-ACCOUNT-MONEY-OUT    PIC 9(12).99.
+       01 WS-ACCOUNT-LOAN-OUT     PIC 9(12).99.
+
+      *Checkpoint/restart bookkeeping for Process-Transactions.
+       01 WS-CHECKPOINT-STATUS    PIC XX.
+           88 WS-CHECKPOINT-OK          VALUE "00".
+       01 WS-LAST-CHECKPOINT      PIC 9(7) VALUE ZERO.
+       01 WS-TRANS-LINE-NO        PIC 9(7) VALUE ZERO.
       *-------------------------
       *The PROCEDURE DIVISION holds the actual logic and instructions
       *for the program. The data we defined in the DATA DIVISION is
@@ -123,39 +301,36 @@
       *define further below by using the PERFORM statement.
        Main-Logic.
 
-           PERFORM Read-Accounts-File
-
-           OPEN OUTPUT ReportFile
+      *    Read-Checkpoint has to run before any of report.dat/
+      *    exceptions.dat/report.csv are opened, since a resumed run
+      *    (WS-LAST-CHECKPOINT not zero) must OPEN EXTEND and keep
+      *    what a prior, abended run already wrote, instead of
+      *    OPEN OUTPUT truncating it along with the restored control
+      *    totals Read-Checkpoint just loaded back into WS-REPORT-
+      *    TOTALS.
+           PERFORM Read-Checkpoint
+           OPEN I-O AccountsFile
+           IF WS-LAST-CHECKPOINT = ZERO
+              OPEN OUTPUT ReportFile
+              OPEN OUTPUT ExceptionsFile
+              OPEN OUTPUT CsvReportFile
+              PERFORM Write-Csv-Header
+           ELSE
+              OPEN EXTEND ReportFile
+              OPEN EXTEND ExceptionsFile
+              OPEN EXTEND CsvReportFile
+           END-IF
            PERFORM Process-Transactions
            CLOSE ReportFile
+           CLOSE ExceptionsFile
+           CLOSE CsvReportFile
+           CLOSE AccountsFile
 
       *    If the STOP RUN statement wasn't here, the program would
       *    continue executing the next paragraph, until it reaches the
       *    end of the file, or a STOP RUN statement.
            STOP RUN.
 
-      * read accounts from accounts.dat to data table
-       Read-Accounts-File.
-           OPEN INPUT AccountsFile
-           MOVE 1 TO TABLE-IDX
-           MOVE 'F' TO EOF-DATA-FLAG
-           PERFORM UNTIL EOF-DATA-FLAG = 'T'
-               READ AccountsFile INTO AccountRecord
-                 AT END
-                    MOVE 'T' TO EOF-DATA-FLAG
-                 NOT AT END
-                    MOVE AccountId        TO DT-ID(TABLE-IDX)
-                    MOVE AccountFirstName TO DT-FIRST-NAME(TABLE-IDX)
-                    MOVE AccountSecondName TO DT-SECOND-NAME(TABLE-IDX)
-                    COMPUTE DT-MONEY(TABLE-IDX) =
-                        FUNCTION NUMVAL(AccountMoney)
-                    COMPUTE DT-LOAN(TABLE-IDX) =
-                        FUNCTION NUMVAL(AccountLoan)
-                    SET TABLE-IDX UP BY 1
-               END-READ
-           END-PERFORM
-           CLOSE AccountsFile.
-
       * process transactions from transactions.dat
        Process-Transactions.
            OPEN INPUT TransactionsFile
@@ -165,65 +340,318 @@
                  AT END
                     MOVE 'T' TO EOF-TRANSACTIONS-FLAG
                  NOT AT END
+                    ADD 1 TO WS-TRANS-LINE-NO
+                    IF WS-TRANS-LINE-NO > WS-LAST-CHECKPOINT
                     INITIALIZE WS-TRANSACTION-DETAILS
                     INITIALIZE WS-CALCULATION-FIELDS
+                    MOVE 'N' TO WS-REJECT-FLAG
+                    MOVE 'N' TO WS-REPORT-WRITTEN-FLAG
       * extract transaction details
                     UNSTRING TransactionLine
                         DELIMITED BY ALL SPACES
                         INTO WS-TT-ID
                              WS-TT-TYPE
                              WS-TT-AMOUNT
+                             WS-TT-DEST-ID
                     END-UNSTRING
                     COMPUTE WS-AMOUNT-NUM =
                         FUNCTION NUMVAL(WS-TT-AMOUNT)
-      * find account in data table
-                    SET TABLE-IDX TO 1
-                    SEARCH DATA-Entry
-                      AT END
+      * a same-account transfer must be rejected before either
+      * account is read: crediting then re-debiting the one record
+      * would otherwise net it down by the amount instead of leaving
+      * it unchanged, since the second REWRITE would overwrite the
+      * first with a balance computed before the first ever applied
+                    IF WS-TT-TYPE = "TRANSFER_AMOUNT"
+                       AND WS-TT-ID = WS-TT-DEST-ID
+                       DISPLAY "Transfer rejected (same account) "
+                               WS-TT-ID
+                       MOVE "TRANSFER - SAME SOURCE AND DEST"
+                           TO WS-EXCEPTION-REASON
+                       PERFORM Write-Exception
+                       ADD 1 TO WS-COUNT-REJECTED
+                    ELSE
+      * find account directly on AccountsFile by its key
+                    MOVE WS-TT-ID TO AccountId
+                    READ AccountsFile
+                      INVALID KEY
                         DISPLAY "Account ID " WS-TT-ID " not found."
-                      WHEN DT-ID(TABLE-IDX) = WS-TT-ID
-                          MOVE DT-MONEY(TABLE-IDX) TO WS-OLD-MONEY
-                          MOVE DT-LOAN(TABLE-IDX) TO WS-OLD-LOAN
-      * process transaction according to its type                    
+                        MOVE "ACCOUNT ID NOT FOUND"
+                            TO WS-EXCEPTION-REASON
+                        PERFORM Write-Exception
+                        ADD 1 TO WS-COUNT-REJECTED
+                      NOT INVALID KEY
+                          COMPUTE WS-CUR-MONEY =
+                              FUNCTION NUMVAL(AccountMoney)
+                          COMPUTE WS-CUR-LOAN =
+                              FUNCTION NUMVAL(AccountLoan)
+                          MOVE WS-CUR-MONEY TO WS-OLD-MONEY
+                          MOVE WS-CUR-LOAN TO WS-OLD-LOAN
+      * process transaction according to its type; where AccountLast-
+      * Line shows this line was already posted to this account by a
+      * prior run that abended before the checkpoint advanced past
+      * it, skip re-validating/re-applying the money movement (it may
+      * already be reflected in WS-CUR-MONEY/WS-CUR-LOAN) but still
+      * fall through to the REWRITE/report below, in case the abend
+      * landed after the update but before that line was reported.
                           EVALUATE WS-TT-TYPE
                             WHEN "ADD_AMOUNT"
-                              ADD WS-AMOUNT-NUM 
-                                  TO DT-MONEY(TABLE-IDX)
+                              IF AccountLastLine < WS-TRANS-LINE-NO
+                                 ADD WS-AMOUNT-NUM TO WS-CUR-MONEY
+                                 ADD 1 TO WS-COUNT-ADD-AMOUNT
+                                 ADD WS-AMOUNT-NUM
+                                     TO WS-SUM-AMOUNT-APPLIED
+                              END-IF
                             WHEN "REMOVE_AMOUNT"
-                              SUBTRACT WS-AMOUNT-NUM 
-                                  FROM DT-MONEY(TABLE-IDX)
+                              IF AccountLastLine < WS-TRANS-LINE-NO
+                              IF WS-AMOUNT-NUM > WS-CUR-MONEY
+                                 DISPLAY "Overdraft rejected for "
+                                         WS-TT-ID
+                                 MOVE 'Y' TO WS-REJECT-FLAG
+                                 MOVE "OVERDRAFT - INSUFFICIENT FUNDS"
+                                     TO WS-EXCEPTION-REASON
+                                 PERFORM Write-Exception
+                                 ADD 1 TO WS-COUNT-REJECTED
+                              ELSE
+                                 SUBTRACT WS-AMOUNT-NUM
+                                     FROM WS-CUR-MONEY
+                                 ADD 1 TO WS-COUNT-REMOVE-AMOUNT
+                                 ADD WS-AMOUNT-NUM
+                                     TO WS-SUM-AMOUNT-APPLIED
+                              END-IF
+                              END-IF
                             WHEN "ADD_LOAN"
-                              ADD WS-AMOUNT-NUM 
-                                  TO DT-LOAN(TABLE-IDX)
-                              ADD WS-AMOUNT-NUM 
-                                  TO DT-MONEY(TABLE-IDX)
+                              IF AccountLastLine < WS-TRANS-LINE-NO
+                              COMPUTE WS-NEW-LOAN-AMOUNT =
+                                  WS-CUR-LOAN + WS-AMOUNT-NUM
+                              IF WS-NEW-LOAN-AMOUNT >
+                                 WS-MAX-LOAN-PER-ACCOUNT
+                                 DISPLAY "Loan ceiling exceeded for "
+                                         WS-TT-ID
+                                 MOVE 'Y' TO WS-REJECT-FLAG
+                                 MOVE "LOAN CEILING EXCEEDED"
+                                     TO WS-EXCEPTION-REASON
+                                 PERFORM Write-Exception
+                                 ADD 1 TO WS-COUNT-REJECTED
+                              ELSE
+                                 ADD WS-AMOUNT-NUM TO WS-CUR-LOAN
+                                 ADD WS-AMOUNT-NUM TO WS-CUR-MONEY
+                                 ADD 1 TO WS-COUNT-ADD-LOAN
+                                 ADD WS-AMOUNT-NUM
+                                     TO WS-SUM-AMOUNT-APPLIED
+                              END-IF
+                              END-IF
                             WHEN "REMOVE_LOAN"
-                              SUBTRACT WS-AMOUNT-NUM 
-                                  FROM DT-LOAN(TABLE-IDX)
-                              SUBTRACT WS-AMOUNT-NUM 
-                                  FROM DT-MONEY(TABLE-IDX)
+                              IF AccountLastLine < WS-TRANS-LINE-NO
+                                 SUBTRACT WS-AMOUNT-NUM
+                                     FROM WS-CUR-LOAN
+                                 SUBTRACT WS-AMOUNT-NUM
+                                     FROM WS-CUR-MONEY
+                                 ADD 1 TO WS-COUNT-REMOVE-LOAN
+                                 ADD WS-AMOUNT-NUM
+                                     TO WS-SUM-AMOUNT-APPLIED
+                              END-IF
+                            WHEN "TRANSFER_AMOUNT"
+                              IF AccountLastLine >= WS-TRANS-LINE-NO
+      * source leg already posted by a prior abended run; carry its
+      * current (already-debited) balance forward unchanged and let
+      * Transfer-Dest-Leg settle whichever leg is still outstanding
+                                 MOVE AccountFirstName
+                                     TO WS-SRC-FIRST-NAME
+                                 MOVE AccountSecondName
+                                     TO WS-SRC-SECOND-NAME
+                                 MOVE WS-CUR-MONEY TO WS-SRC-MONEY
+                                 MOVE WS-CUR-LOAN TO WS-SRC-LOAN
+                                 PERFORM Transfer-Dest-Leg
+                              ELSE
+                              IF WS-AMOUNT-NUM > WS-CUR-MONEY
+                                 DISPLAY "Transfer rejected (funds) "
+                                         WS-TT-ID
+                                 MOVE 'Y' TO WS-REJECT-FLAG
+                                 MOVE "TRANSFER - INSUFFICIENT FUNDS"
+                                     TO WS-EXCEPTION-REASON
+                                 PERFORM Write-Exception
+                                 ADD 1 TO WS-COUNT-REJECTED
+                              ELSE
+      * hold the source leg before the destination READ reuses the
+      * AccountRecord buffer
+                                 MOVE AccountFirstName
+                                     TO WS-SRC-FIRST-NAME
+                                 MOVE AccountSecondName
+                                     TO WS-SRC-SECOND-NAME
+                                 COMPUTE WS-SRC-MONEY =
+                                     WS-CUR-MONEY - WS-AMOUNT-NUM
+                                 MOVE WS-CUR-LOAN TO WS-SRC-LOAN
+                                 PERFORM Transfer-Dest-Leg
+                              END-IF
+                              END-IF
                             WHEN OTHER
-                              DISPLAY "Unknown transaction type" 
+                              DISPLAY "Unknown transaction type"
+                              MOVE 'Y' TO WS-REJECT-FLAG
+                              MOVE "UNKNOWN TRANSACTION TYPE"
+                                  TO WS-EXCEPTION-REASON
+                              PERFORM Write-Exception
+                              ADD 1 TO WS-COUNT-REJECTED
                           END-EVALUATE
-                          PERFORM Write-Report
-                    END-SEARCH
+                          IF NOT WS-TRANSACTION-REJECTED
+                             AND NOT WS-REPORT-ALREADY-WRITTEN
+                             MOVE WS-CUR-MONEY TO WS-ACCOUNT-MONEY-OUT
+                             MOVE WS-ACCOUNT-MONEY-OUT TO AccountMoney
+                             MOVE WS-CUR-LOAN TO WS-ACCOUNT-LOAN-OUT
+                             MOVE WS-ACCOUNT-LOAN-OUT TO AccountLoan
+                             MOVE WS-TRANS-LINE-NO TO AccountLastLine
+                             PERFORM Rewrite-Account
+                             PERFORM Write-Report
+                          END-IF
+                    END-READ
+                    END-IF
+                    MOVE WS-TRANS-LINE-NO TO CheckpointLine
+                    PERFORM Write-Checkpoint
+                    END-IF
                END-READ
            END-PERFORM
-           CLOSE TransactionsFile.
+           CLOSE TransactionsFile
+           PERFORM Write-Trailer
+      * run completed cleanly - clear the checkpoint (line number and
+      * the totals carried alongside it) so the next real run of
+      * transactions.dat starts from line 1, with fresh totals, again.
+           MOVE ZERO TO WS-LAST-CHECKPOINT
+           INITIALIZE CheckpointRecord
+           PERFORM Write-Checkpoint.
+
+      * read checkpoint.dat, if it exists, to find the line number of
+      * the last transaction fully processed by a prior run that
+      * abended partway through, and restore the control totals as of
+      * that checkpoint so Write-Trailer's counts cover the whole run,
+      * not just the transactions reprocessed after a restart; a
+      * missing checkpoint file means start from the top of
+      * transactions.dat, with zero totals, as usual.
+       Read-Checkpoint.
+           MOVE ZERO TO WS-LAST-CHECKPOINT
+           OPEN INPUT CheckpointFile
+           IF WS-CHECKPOINT-OK
+              READ CheckpointFile
+                AT END
+                   CONTINUE
+                NOT AT END
+                   MOVE CheckpointLine TO WS-LAST-CHECKPOINT
+                   IF WS-LAST-CHECKPOINT > ZERO
+                      MOVE CheckpointCountAddAmount
+                          TO WS-COUNT-ADD-AMOUNT
+                      MOVE CheckpointCountRemoveAmount
+                          TO WS-COUNT-REMOVE-AMOUNT
+                      MOVE CheckpointCountAddLoan
+                          TO WS-COUNT-ADD-LOAN
+                      MOVE CheckpointCountRemoveLoan
+                          TO WS-COUNT-REMOVE-LOAN
+                      MOVE CheckpointCountTransfer
+                          TO WS-COUNT-TRANSFER
+                      MOVE CheckpointCountRejected
+                          TO WS-COUNT-REJECTED
+                      MOVE CheckpointSumApplied
+                          TO WS-SUM-AMOUNT-APPLIED
+                   END-IF
+              END-READ
+              CLOSE CheckpointFile
+           END-IF.
+
+      * record the line number of the last transaction fully
+      * processed, and the running control totals as of that line,
+      * overwriting any previous checkpoint.
+       Write-Checkpoint.
+           MOVE WS-COUNT-ADD-AMOUNT TO CheckpointCountAddAmount
+           MOVE WS-COUNT-REMOVE-AMOUNT TO CheckpointCountRemoveAmount
+           MOVE WS-COUNT-ADD-LOAN TO CheckpointCountAddLoan
+           MOVE WS-COUNT-REMOVE-LOAN TO CheckpointCountRemoveLoan
+           MOVE WS-COUNT-TRANSFER TO CheckpointCountTransfer
+           MOVE WS-COUNT-REJECTED TO CheckpointCountRejected
+           MOVE WS-SUM-AMOUNT-APPLIED TO CheckpointSumApplied
+           OPEN OUTPUT CheckpointFile
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+      * REWRITE the current AccountRecord and stop the run if it
+      * fails: a failed REWRITE after validation has already passed
+      * would otherwise leave the balance update silently lost, and
+      * the checkpoint would still advance past it since the caller
+      * would have no way to tell the update never reached disk.
+       Rewrite-Account.
+           REWRITE AccountRecord
+           IF NOT WS-ACCOUNTS-OK
+              DISPLAY "Account " AccountId
+                      " rewrite failed, status " WS-ACCOUNTS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      * post the destination leg of a TRANSFER_AMOUNT, then re-read
+      * and post the source leg (the one AccountRecord buffer can
+      * only hold one record at a time). Each leg is checked against
+      * AccountLastLine independently, so a restart that finds one
+      * leg already posted (REWRITE completed before a prior abend,
+      * but the checkpoint never advanced past this line) carries
+      * that leg's balance forward unchanged instead of re-applying
+      * it, while still posting whichever leg is not yet done and
+      * always finishing with the transfer's report/CSV lines and
+      * control totals - those may not have been written yet even
+      * when both legs are already posted, if the abend landed
+      * between the second REWRITE and Write-Transfer-Report.
+       Transfer-Dest-Leg.
+           MOVE WS-TT-DEST-ID TO AccountId
+           READ AccountsFile
+             INVALID KEY
+                DISPLAY "Transfer dest " WS-TT-DEST-ID " not found."
+                MOVE 'Y' TO WS-REJECT-FLAG
+                MOVE "DESTINATION NOT FOUND" TO WS-EXCEPTION-REASON
+                PERFORM Write-Exception
+                ADD 1 TO WS-COUNT-REJECTED
+             NOT INVALID KEY
+                COMPUTE WS-OLD-MONEY-DEST =
+                    FUNCTION NUMVAL(AccountMoney)
+                COMPUTE WS-DEST-LOAN = FUNCTION NUMVAL(AccountLoan)
+                MOVE AccountFirstName TO WS-DEST-FIRST-NAME
+                MOVE AccountSecondName TO WS-DEST-SECOND-NAME
+                IF AccountLastLine >= WS-TRANS-LINE-NO
+                   MOVE WS-OLD-MONEY-DEST TO WS-DEST-MONEY
+                ELSE
+                   COMPUTE WS-DEST-MONEY =
+                       WS-OLD-MONEY-DEST + WS-AMOUNT-NUM
+                   MOVE WS-DEST-MONEY TO WS-ACCOUNT-MONEY-OUT
+                   MOVE WS-ACCOUNT-MONEY-OUT TO AccountMoney
+                   MOVE WS-TRANS-LINE-NO TO AccountLastLine
+                   PERFORM Rewrite-Account
+                END-IF
+                MOVE WS-TT-ID TO AccountId
+                READ AccountsFile
+                  INVALID KEY
+                     DISPLAY "Transfer source " WS-TT-ID
+                             " vanished mid-update"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                  NOT INVALID KEY
+                     MOVE WS-SRC-MONEY TO WS-ACCOUNT-MONEY-OUT
+                     MOVE WS-ACCOUNT-MONEY-OUT TO AccountMoney
+                     MOVE WS-TRANS-LINE-NO TO AccountLastLine
+                     PERFORM Rewrite-Account
+                END-READ
+                PERFORM Write-Transfer-Report
+                MOVE 'Y' TO WS-REPORT-WRITTEN-FLAG
+                ADD 1 TO WS-COUNT-TRANSFER
+                ADD WS-AMOUNT-NUM TO WS-SUM-AMOUNT-APPLIED
+           END-READ.
 
       * output with the required format
        Write-Report.
            MOVE WS-OLD-MONEY TO WS-DISPLAY-OLD-MONEY
-           MOVE DT-MONEY(TABLE-IDX) TO WS-DISPLAY-NEW-MONEY
+           MOVE WS-CUR-MONEY TO WS-DISPLAY-NEW-MONEY
            MOVE WS-OLD-LOAN TO WS-DISPLAY-OLD-LOAN
-           MOVE DT-LOAN(TABLE-IDX) TO WS-DISPLAY-NEW-LOAN
+           MOVE WS-CUR-LOAN TO WS-DISPLAY-NEW-LOAN
 
            INITIALIZE WS-REPORT-LINE
-           STRING DT-ID(TABLE-IDX) DELIMITED BY SIZE
+           STRING AccountId DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
-                  DT-FIRST-NAME(TABLE-IDX) DELIMITED BY SIZE
+                  AccountFirstName DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
-                  DT-SECOND-NAME(TABLE-IDX) DELIMITED BY SIZE
+                  AccountSecondName DELIMITED BY SIZE
                   " " DELIMITED BY SIZE
                   WS-DISPLAY-OLD-MONEY DELIMITED BY SIZE
                   " --> " DELIMITED BY SIZE
@@ -234,4 +662,225 @@
                   WS-DISPLAY-NEW-LOAN DELIMITED BY SIZE
                   INTO WS-REPORT-LINE
            END-STRING
-           WRITE ReportLine FROM WS-REPORT-LINE.
+           WRITE ReportLine FROM WS-REPORT-LINE
+
+           MOVE AccountId TO WS-CSV-ID
+           MOVE AccountFirstName TO WS-CSV-FIRST-NAME
+           MOVE AccountSecondName TO WS-CSV-SECOND-NAME
+           MOVE WS-OLD-MONEY TO WS-CSV-OLD-MONEY
+           MOVE WS-CUR-MONEY TO WS-CSV-NEW-MONEY
+           MOVE WS-OLD-LOAN TO WS-CSV-OLD-LOAN
+           MOVE WS-CUR-LOAN TO WS-CSV-NEW-LOAN
+           PERFORM Write-Csv-Row.
+
+      * output both legs of a TRANSFER_AMOUNT together on one report
+      * line: source account old/new money, then destination account
+      * old/new money, so the two legs read as a single movement
+      * instead of two unrelated ADD_AMOUNT/REMOVE_AMOUNT lines.
+       Write-Transfer-Report.
+           MOVE WS-OLD-MONEY TO WS-DISPLAY-OLD-MONEY
+           MOVE WS-SRC-MONEY TO WS-DISPLAY-NEW-MONEY
+           MOVE WS-OLD-MONEY-DEST TO WS-DISPLAY-OLD-MONEY-DEST
+           MOVE WS-DEST-MONEY TO WS-DISPLAY-NEW-MONEY-DEST
+
+           INITIALIZE WS-REPORT-LINE
+           STRING WS-TT-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-SRC-FIRST-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-SRC-SECOND-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-DISPLAY-OLD-MONEY DELIMITED BY SIZE
+                  " --> " DELIMITED BY SIZE
+                  WS-DISPLAY-NEW-MONEY DELIMITED BY SIZE
+                  " TRANSFER TO " DELIMITED BY SIZE
+                  WS-TT-DEST-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-DEST-FIRST-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-DEST-SECOND-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-DISPLAY-OLD-MONEY-DEST DELIMITED BY SIZE
+                  " --> " DELIMITED BY SIZE
+                  WS-DISPLAY-NEW-MONEY-DEST DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-REPORT-LINE
+
+      *    the CSV keeps one row per account leg instead of one
+      *    combined row, so both legs line up with every other row in
+      *    the file.
+           MOVE WS-TT-ID TO WS-CSV-ID
+           MOVE WS-SRC-FIRST-NAME TO WS-CSV-FIRST-NAME
+           MOVE WS-SRC-SECOND-NAME TO WS-CSV-SECOND-NAME
+           MOVE WS-OLD-MONEY TO WS-CSV-OLD-MONEY
+           MOVE WS-SRC-MONEY TO WS-CSV-NEW-MONEY
+           MOVE WS-OLD-LOAN TO WS-CSV-OLD-LOAN
+           MOVE WS-SRC-LOAN TO WS-CSV-NEW-LOAN
+           PERFORM Write-Csv-Row
+
+           MOVE WS-TT-DEST-ID TO WS-CSV-ID
+           MOVE WS-DEST-FIRST-NAME TO WS-CSV-FIRST-NAME
+           MOVE WS-DEST-SECOND-NAME TO WS-CSV-SECOND-NAME
+           MOVE WS-OLD-MONEY-DEST TO WS-CSV-OLD-MONEY
+           MOVE WS-DEST-MONEY TO WS-CSV-NEW-MONEY
+           MOVE WS-DEST-LOAN TO WS-CSV-OLD-LOAN
+           MOVE WS-DEST-LOAN TO WS-CSV-NEW-LOAN
+           PERFORM Write-Csv-Row.
+
+      * column header for report.csv, written once before the first
+      * transaction is processed.
+       Write-Csv-Header.
+           INITIALIZE WS-CSV-LINE
+           STRING "ACCOUNTID,FIRSTNAME,SECONDNAME,OLDMONEY,"
+                  "NEWMONEY,OLDLOAN,NEWLOAN" DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           WRITE CsvReportLine FROM WS-CSV-LINE.
+
+      * build and write one comma-delimited row of report.csv from
+      * WS-CSV-FIELDS, set by the caller beforehand.
+       Write-Csv-Row.
+           MOVE WS-CSV-OLD-MONEY TO WS-CSV-DISPLAY-OLD-MONEY
+           MOVE WS-CSV-NEW-MONEY TO WS-CSV-DISPLAY-NEW-MONEY
+           MOVE WS-CSV-OLD-LOAN TO WS-CSV-DISPLAY-OLD-LOAN
+           MOVE WS-CSV-NEW-LOAN TO WS-CSV-DISPLAY-NEW-LOAN
+
+           INITIALIZE WS-CSV-LINE
+           STRING WS-CSV-ID DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-FIRST-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-SECOND-NAME) DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-DISPLAY-OLD-MONEY)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-DISPLAY-NEW-MONEY)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-DISPLAY-OLD-LOAN)
+                      DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-DISPLAY-NEW-LOAN)
+                      DELIMITED BY SIZE
+                  INTO WS-CSV-LINE
+           END-STRING
+           WRITE CsvReportLine FROM WS-CSV-LINE.
+
+      * write one line to exceptions.dat for a rejected/unresolved
+      * transaction: account id, the original transaction line, and
+      * the reason it was rejected (set by the caller beforehand).
+       Write-Exception.
+           INITIALIZE WS-EXCEPTION-LINE
+           STRING WS-TT-ID DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  TransactionLine DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-EXCEPTION-REASON DELIMITED BY SIZE
+                  INTO WS-EXCEPTION-LINE
+           END-STRING
+           WRITE ExceptionLine FROM WS-EXCEPTION-LINE.
+
+      * control-total trailer written to report.dat after all
+      * transactions have been processed: counts by transaction type,
+      * the sum of amounts applied, rejections, and the closing grand
+      * totals across every account on AccountsFile, so the day's run
+      * can be balanced against transactions.dat without hand-adding
+      * the detail lines.
+       Write-Trailer.
+           MOVE ZERO TO WS-GRAND-MONEY
+           MOVE ZERO TO WS-GRAND-LOAN
+           MOVE ZERO TO AccountId
+           MOVE 'F' TO EOF-DATA-FLAG
+           START AccountsFile KEY IS NOT LESS THAN AccountId
+             INVALID KEY
+                MOVE 'T' TO EOF-DATA-FLAG
+           END-START
+           PERFORM UNTIL EOF-DATA-FLAG = 'T'
+               READ AccountsFile NEXT RECORD
+                 AT END
+                    MOVE 'T' TO EOF-DATA-FLAG
+                 NOT AT END
+                    ADD FUNCTION NUMVAL(AccountMoney) TO WS-GRAND-MONEY
+                    ADD FUNCTION NUMVAL(AccountLoan)  TO WS-GRAND-LOAN
+               END-READ
+           END-PERFORM
+
+           INITIALIZE WS-TRAILER-LINE
+           STRING "==== CONTROL TOTALS ====" DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-COUNT-ADD-AMOUNT TO WS-DISPLAY-COUNT
+           INITIALIZE WS-TRAILER-LINE
+           STRING "ADD_AMOUNT COUNT:      " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-COUNT-REMOVE-AMOUNT TO WS-DISPLAY-COUNT
+           INITIALIZE WS-TRAILER-LINE
+           STRING "REMOVE_AMOUNT COUNT:   " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-COUNT-ADD-LOAN TO WS-DISPLAY-COUNT
+           INITIALIZE WS-TRAILER-LINE
+           STRING "ADD_LOAN COUNT:        " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-COUNT-REMOVE-LOAN TO WS-DISPLAY-COUNT
+           INITIALIZE WS-TRAILER-LINE
+           STRING "REMOVE_LOAN COUNT:     " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-COUNT-TRANSFER TO WS-DISPLAY-COUNT
+           INITIALIZE WS-TRAILER-LINE
+           STRING "TRANSFER_AMOUNT COUNT: " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-COUNT-REJECTED TO WS-DISPLAY-COUNT
+           INITIALIZE WS-TRAILER-LINE
+           STRING "REJECTED COUNT:        " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-SUM-AMOUNT-APPLIED TO WS-DISPLAY-SUM-APPLIED
+           INITIALIZE WS-TRAILER-LINE
+           STRING "TOTAL AMOUNT APPLIED:  " DELIMITED BY SIZE
+                  WS-DISPLAY-SUM-APPLIED DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-GRAND-MONEY TO WS-DISPLAY-GRAND-MONEY
+           INITIALIZE WS-TRAILER-LINE
+           STRING "CLOSING TOTAL MONEY:   " DELIMITED BY SIZE
+                  WS-DISPLAY-GRAND-MONEY DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE
+
+           MOVE WS-GRAND-LOAN TO WS-DISPLAY-GRAND-LOAN
+           INITIALIZE WS-TRAILER-LINE
+           STRING "CLOSING TOTAL LOAN:    " DELIMITED BY SIZE
+                  WS-DISPLAY-GRAND-LOAN DELIMITED BY SIZE
+                  INTO WS-TRAILER-LINE
+           END-STRING
+           WRITE ReportLine FROM WS-TRAILER-LINE.
