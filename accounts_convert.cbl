@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNTS-CONVERT.
+
+      *=========================
+      *One-time migration utility: converts an existing LINE
+      *SEQUENTIAL accounts.dat (the original 78-character layout, no
+      *AccountLastLine) into the ORGANIZATION IS INDEXED accounts.dat
+      *that Report-Generator now expects (86-character layout, keyed
+      *on AccountId, AccountLastLine initialized to zero so every
+      *account starts eligible for its next transaction).
+      *
+      *Before Report-Generator is run for the first time after this
+      *change, rename the existing accounts.dat to accounts.dat.old
+      *and run this program once:
+      *    mv accounts.dat accounts.dat.old
+      *    cobc -x accounts_convert.cbl
+      *    ./accounts_convert
+      *It reads every record from accounts.dat.old and writes a fresh
+      *indexed accounts.dat in its place; accounts.dat.old is left
+      *untouched afterwards in case the conversion needs to be
+      *re-run.
+      *
+      *Compilation:
+      *cobc -x accounts_convert.cbl
+      *
+      *Execution:
+      *macOS:   ./accounts_convert
+      *Windows: accounts_convert.exe
+      *=========================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * the legacy flat file being migrated away from
+       SELECT OldAccountsFile ASSIGN TO "accounts.dat.old"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+      * the indexed file Report-Generator reads/writes going forward
+       SELECT NewAccountsFile ASSIGN TO "accounts.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AccountId
+               FILE STATUS IS WS-NEW-ACCOUNTS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OldAccountsFile
+           RECORD CONTAINS 78 CHARACTERS.
+       01 OldAccountRecord.
+           02 OldAccountId          PIC 9(4).
+           02 Filler                PIC X.
+           02 OldAccountFirstName   PIC X(20).
+           02 Filler                PIC X.
+           02 OldAccountSecondName  PIC X(20).
+           02 Filler                PIC X.
+           02 OldAccountMoney       PIC X(15).
+           02 Filler                PIC X.
+           02 OldAccountLoan        PIC X(15).
+
+      *    Same 86-character layout as AccountRecord in
+      *    report_generator.cbl - kept in step with it by hand, since
+      *    this program only runs once per migration and is not
+      *    compiled as part of the same build.
+       FD NewAccountsFile
+           RECORD CONTAINS 86 CHARACTERS.
+       01 NewAccountRecord.
+           02 AccountId             PIC 9(4).
+           02 Filler                PIC X.
+           02 AccountFirstName      PIC X(20).
+           02 Filler                PIC X.
+           02 AccountSecondName     PIC X(20).
+           02 Filler                PIC X.
+           02 AccountMoney          PIC X(15).
+           02 Filler                PIC X.
+           02 AccountLoan           PIC X(15).
+           02 Filler                PIC X.
+           02 AccountLastLine       PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NEW-ACCOUNTS-STATUS    PIC XX.
+           88 WS-NEW-ACCOUNTS-OK          VALUE "00".
+       01 EOF-OLD-ACCOUNTS-FLAG     PIC X VALUE 'F'.
+       01 WS-CONVERTED-COUNT        PIC 9(7) VALUE ZERO.
+       01 WS-DISPLAY-COUNT          PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT OldAccountsFile
+           OPEN OUTPUT NewAccountsFile
+           PERFORM UNTIL EOF-OLD-ACCOUNTS-FLAG = 'T'
+               READ OldAccountsFile
+                 AT END
+                    MOVE 'T' TO EOF-OLD-ACCOUNTS-FLAG
+                 NOT AT END
+                    PERFORM Convert-One-Account
+               END-READ
+           END-PERFORM
+           CLOSE OldAccountsFile
+           CLOSE NewAccountsFile
+           MOVE WS-CONVERTED-COUNT TO WS-DISPLAY-COUNT
+           DISPLAY "Converted " WS-DISPLAY-COUNT
+                   " accounts into indexed accounts.dat"
+           STOP RUN.
+
+      * copy one legacy record across into the new layout, with
+      * AccountLastLine starting at zero, and WRITE it to the new
+      * indexed file.
+       Convert-One-Account.
+           MOVE OldAccountId TO AccountId
+           MOVE OldAccountFirstName TO AccountFirstName
+           MOVE OldAccountSecondName TO AccountSecondName
+           MOVE OldAccountMoney TO AccountMoney
+           MOVE OldAccountLoan TO AccountLoan
+           MOVE ZERO TO AccountLastLine
+           WRITE NewAccountRecord
+           IF NOT WS-NEW-ACCOUNTS-OK
+              DISPLAY "Account " AccountId
+                      " write failed, status "
+                      WS-NEW-ACCOUNTS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           ADD 1 TO WS-CONVERTED-COUNT.
